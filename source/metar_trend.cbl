@@ -0,0 +1,357 @@
+       identification division.
+       program-id. metar-trend.
+
+       environment division.
+       input-output section.
+       file-control.
+           select archive-file assign to "ARCHIVE.DAT"
+               organization is line sequential.
+           select trend-report-file assign to "TRENDRPT.DAT"
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  archive-file.
+       01  archive-record pic x(80).
+
+       fd  trend-report-file.
+       01  trend-report-record pic x(80).
+
+       working-storage section.
+       01 ws-eof-flag pic x value "N".
+           88 end-of-input value "Y".
+
+       01 archive-detail-line.
+           05 arc-station-id pic x(4).
+           05 filler pic x(1).
+           05 arc-year pic 9(4).
+           05 arc-month pic 9(2).
+           05 arc-day pic 9(2).
+           05 filler pic x(1).
+           05 arc-hour pic 9(2).
+           05 arc-minute pic 9(2).
+           05 filler pic x(1).
+           05 arc-temp-sign pic x.
+           05 arc-temp-value pic 9(3).
+           05 filler pic x(1).
+           05 arc-dewpt-sign pic x.
+           05 arc-dewpt-value pic 9(3).
+           05 filler pic x(1).
+           05 arc-altimeter-hpa pic 9(4).
+           05 filler pic x(1).
+           05 arc-wind-dir pic 9(3).
+           05 filler pic x(1).
+           05 arc-slp-hpa pic 9(4)v9.
+           05 filler pic x(1).
+           05 arc-precip-amount pic 9(2)v99.
+           05 filler pic x(1).
+           05 arc-peak-wind-dir pic 9(3).
+           05 filler pic x(1).
+           05 arc-peak-wind-speed pic 9(3).
+           05 filler pic x(1).
+           05 arc-temp-tenths-sign pic x.
+           05 arc-temp-tenths-value pic 9(3).
+           05 filler pic x(1).
+           05 arc-dewpt-tenths-sign pic x.
+           05 arc-dewpt-tenths-value pic 9(3).
+
+       01 ws-current-date-time pic x(21).
+       01 ws-run-date-time redefines ws-current-date-time.
+           05 ws-run-yyyy pic 9(4).
+           05 ws-run-mm pic 9(2).
+           05 ws-run-dd pic 9(2).
+           05 filler pic x(13).
+
+       01 ws-arc-temp pic s9(3) value zero.
+       01 ws-arc-hpa pic 9(4) value zero.
+
+       01 ws-station-count pic 9(2) value zero.
+       01 ws-station-idx pic 9(2) value zero.
+       01 ws-found-idx pic 9(2) value zero.
+       01 ws-day-idx pic 9(2) value zero.
+       01 ws-found-day-idx pic 9(2) value zero.
+
+       01 station-table.
+           05 station-entry occurs 50 times.
+               10 stn-id pic x(4).
+               10 stn-year pic 9(4).
+               10 stn-month pic 9(2).
+               10 stn-month-temp-min pic s9(3).
+               10 stn-month-temp-max pic s9(3).
+               10 stn-month-temp-sum pic s9(7).
+               10 stn-month-temp-count pic 9(5).
+               10 stn-month-first-hpa pic 9(4).
+               10 stn-month-last-hpa pic 9(4).
+               10 stn-day-count pic 9(2).
+               10 stn-day-entry occurs 31 times.
+                   15 day-num pic 9(2).
+                   15 day-temp-min pic s9(3).
+                   15 day-temp-max pic s9(3).
+                   15 day-temp-sum pic s9(7).
+                   15 day-temp-count pic 9(5).
+                   15 day-first-hpa pic 9(4).
+                   15 day-last-hpa pic 9(4).
+
+       01 ws-avg-temp pic s9(3)v9.
+       01 ws-avg-temp-disp pic -99.9.
+       01 ws-min-temp-disp pic -999.
+       01 ws-max-temp-disp pic -999.
+       01 ws-trend-word pic x(8).
+
+       01 trend-title-line pic x(60)
+           value "STATION CLIMATOLOGY TREND REPORT".
+       01 trend-date-line.
+           05 filler pic x(11) value "RUN DATE: ".
+           05 tdl-date pic x(10).
+
+       01 trend-daily-header.
+           05 filler pic x(9)  value "STATION".
+           05 filler pic x(5)  value "DAY".
+           05 filler pic x(7)  value "MIN-T".
+           05 filler pic x(7)  value "MAX-T".
+           05 filler pic x(7)  value "AVG-T".
+           05 filler pic x(10) value "PRES-TREND".
+
+       01 trend-daily-line.
+           05 tdd-station-id pic x(9).
+           05 tdd-day pic z9.
+           05 filler pic x(3) value spaces.
+           05 tdd-min-temp pic ---9.
+           05 filler pic x(3) value spaces.
+           05 tdd-max-temp pic ---9.
+           05 filler pic x(3) value spaces.
+           05 tdd-avg-temp pic ---9.9.
+           05 filler pic x(2) value spaces.
+           05 tdd-trend pic x(10).
+
+       01 trend-monthly-header.
+           05 filler pic x(9)  value "STATION".
+           05 filler pic x(9)  value "YR-MO".
+           05 filler pic x(7)  value "MIN-T".
+           05 filler pic x(7)  value "MAX-T".
+           05 filler pic x(7)  value "AVG-T".
+           05 filler pic x(10) value "PRES-TREND".
+
+       01 trend-monthly-line.
+           05 tdm-station-id pic x(9).
+           05 tdm-year-month pic x(7).
+           05 filler pic x(2) value spaces.
+           05 tdm-min-temp pic ---9.
+           05 filler pic x(3) value spaces.
+           05 tdm-max-temp pic ---9.
+           05 filler pic x(3) value spaces.
+           05 tdm-avg-temp pic ---9.9.
+           05 filler pic x(2) value spaces.
+           05 tdm-trend pic x(10).
+
+       procedure division.
+
+       000-main.
+           display "METAR Trend Report - batch run".
+           perform 100-initialize.
+           perform 200-process-one-record until end-of-input.
+           perform 700-write-daily-section.
+           perform 750-write-monthly-section.
+           perform 900-terminate.
+           stop run.
+
+       100-initialize.
+           move function current-date to ws-current-date-time.
+           open input archive-file.
+           open output trend-report-file.
+           write trend-report-record from trend-title-line.
+           move ws-run-mm to tdl-date(1:2).
+           move "/" to tdl-date(3:1).
+           move ws-run-dd to tdl-date(4:2).
+           move "/" to tdl-date(6:1).
+           move ws-run-yyyy to tdl-date(7:4).
+           write trend-report-record from trend-date-line.
+           write trend-report-record from spaces.
+           perform 150-read-next-archive.
+
+       150-read-next-archive.
+           read archive-file into archive-detail-line
+               at end set end-of-input to true
+           end-read.
+
+       200-process-one-record.
+           perform 210-find-or-add-station.
+           if ws-found-idx = zero
+               perform 215-warn-station-table-full
+           else
+               perform 220-update-day-stats
+               perform 230-update-month-stats
+           end-if.
+           perform 150-read-next-archive.
+
+       215-warn-station-table-full.
+           display "Station table full (50 max) - skipping "
+               arc-station-id " " arc-year "-" arc-month.
+
+       210-find-or-add-station.
+           move zero to ws-found-idx.
+           perform varying ws-station-idx from 1 by 1
+                   until ws-station-idx > ws-station-count
+               if stn-id(ws-station-idx) = arc-station-id
+                  and stn-year(ws-station-idx) = arc-year
+                  and stn-month(ws-station-idx) = arc-month
+                   move ws-station-idx to ws-found-idx
+               end-if
+           end-perform.
+           if ws-found-idx = zero and ws-station-count < 50
+               add 1 to ws-station-count
+               move ws-station-count to ws-found-idx
+               move arc-station-id to stn-id(ws-found-idx)
+               move arc-year to stn-year(ws-found-idx)
+               move arc-month to stn-month(ws-found-idx)
+               move 999 to stn-month-temp-min(ws-found-idx)
+               move -999 to stn-month-temp-max(ws-found-idx)
+               move zero to stn-month-temp-sum(ws-found-idx)
+               move zero to stn-month-temp-count(ws-found-idx)
+               move zero to stn-month-first-hpa(ws-found-idx)
+               move zero to stn-month-last-hpa(ws-found-idx)
+               move zero to stn-day-count(ws-found-idx)
+           end-if.
+           move ws-found-idx to ws-station-idx.
+
+       220-update-day-stats.
+           if arc-temp-sign = "-"
+               compute ws-arc-temp = zero - arc-temp-value
+           else
+               move arc-temp-value to ws-arc-temp
+           end-if.
+           move arc-altimeter-hpa to ws-arc-hpa.
+           move zero to ws-found-day-idx.
+           perform varying ws-day-idx from 1 by 1
+                   until ws-day-idx > stn-day-count(ws-station-idx)
+               if day-num(ws-station-idx, ws-day-idx) = arc-day
+                   move ws-day-idx to ws-found-day-idx
+               end-if
+           end-perform.
+           if ws-found-day-idx = zero
+              and stn-day-count(ws-station-idx) < 31
+               add 1 to stn-day-count(ws-station-idx)
+               move stn-day-count(ws-station-idx) to ws-found-day-idx
+               move arc-day
+                   to day-num(ws-station-idx, ws-found-day-idx)
+               move 999
+                   to day-temp-min(ws-station-idx, ws-found-day-idx)
+               move -999
+                   to day-temp-max(ws-station-idx, ws-found-day-idx)
+               move zero
+                   to day-temp-sum(ws-station-idx, ws-found-day-idx)
+               move zero
+                   to day-temp-count(ws-station-idx, ws-found-day-idx)
+               move ws-arc-hpa
+                   to day-first-hpa(ws-station-idx, ws-found-day-idx)
+           end-if.
+           if ws-found-day-idx not = zero
+               if ws-arc-temp
+                   < day-temp-min(ws-station-idx, ws-found-day-idx)
+                   move ws-arc-temp
+                       to day-temp-min(ws-station-idx, ws-found-day-idx)
+               end-if
+               if ws-arc-temp
+                   > day-temp-max(ws-station-idx, ws-found-day-idx)
+                   move ws-arc-temp
+                       to day-temp-max(ws-station-idx, ws-found-day-idx)
+               end-if
+               add ws-arc-temp
+                   to day-temp-sum(ws-station-idx, ws-found-day-idx)
+               add 1 to day-temp-count(ws-station-idx, ws-found-day-idx)
+               move ws-arc-hpa
+                   to day-last-hpa(ws-station-idx, ws-found-day-idx)
+           end-if.
+
+       230-update-month-stats.
+           if ws-arc-temp < stn-month-temp-min(ws-station-idx)
+               move ws-arc-temp to stn-month-temp-min(ws-station-idx)
+           end-if.
+           if ws-arc-temp > stn-month-temp-max(ws-station-idx)
+               move ws-arc-temp to stn-month-temp-max(ws-station-idx)
+           end-if.
+           add ws-arc-temp to stn-month-temp-sum(ws-station-idx).
+           add 1 to stn-month-temp-count(ws-station-idx).
+           if stn-month-first-hpa(ws-station-idx) = zero
+               move ws-arc-hpa to stn-month-first-hpa(ws-station-idx)
+           end-if.
+           move ws-arc-hpa to stn-month-last-hpa(ws-station-idx).
+
+       700-write-daily-section.
+           write trend-report-record from spaces.
+           write trend-report-record from trend-daily-header.
+           perform varying ws-station-idx from 1 by 1
+                   until ws-station-idx > ws-station-count
+               perform varying ws-day-idx from 1 by 1
+                       until ws-day-idx > stn-day-count(ws-station-idx)
+                   perform 710-write-one-day-line
+               end-perform
+           end-perform.
+
+       710-write-one-day-line.
+           move stn-id(ws-station-idx) to tdd-station-id.
+           move day-num(ws-station-idx, ws-day-idx) to tdd-day.
+           move day-temp-min(ws-station-idx, ws-day-idx)
+               to tdd-min-temp.
+           move day-temp-max(ws-station-idx, ws-day-idx)
+               to tdd-max-temp.
+           compute ws-avg-temp rounded =
+               day-temp-sum(ws-station-idx, ws-day-idx)
+               / day-temp-count(ws-station-idx, ws-day-idx).
+           move ws-avg-temp to tdd-avg-temp.
+           perform 720-derive-trend-word.
+           move ws-trend-word to tdd-trend.
+           write trend-report-record from trend-daily-line.
+
+       720-derive-trend-word.
+           if day-last-hpa(ws-station-idx, ws-day-idx)
+              > day-first-hpa(ws-station-idx, ws-day-idx)
+               move "RISING" to ws-trend-word
+           else
+               if day-last-hpa(ws-station-idx, ws-day-idx)
+                  < day-first-hpa(ws-station-idx, ws-day-idx)
+                   move "FALLING" to ws-trend-word
+               else
+                   move "STEADY" to ws-trend-word
+               end-if
+           end-if.
+
+       750-write-monthly-section.
+           write trend-report-record from spaces.
+           write trend-report-record from spaces.
+           write trend-report-record from trend-monthly-header.
+           perform varying ws-station-idx from 1 by 1
+                   until ws-station-idx > ws-station-count
+               perform 760-write-one-month-line
+           end-perform.
+
+       760-write-one-month-line.
+           move stn-id(ws-station-idx) to tdm-station-id.
+           move stn-year(ws-station-idx) to tdm-year-month(1:4).
+           move "-" to tdm-year-month(5:1).
+           move stn-month(ws-station-idx) to tdm-year-month(6:2).
+           move stn-month-temp-min(ws-station-idx) to tdm-min-temp.
+           move stn-month-temp-max(ws-station-idx) to tdm-max-temp.
+           compute ws-avg-temp rounded =
+               stn-month-temp-sum(ws-station-idx)
+               / stn-month-temp-count(ws-station-idx).
+           move ws-avg-temp to tdm-avg-temp.
+           if stn-month-last-hpa(ws-station-idx)
+              > stn-month-first-hpa(ws-station-idx)
+               move "RISING" to ws-trend-word
+           else
+               if stn-month-last-hpa(ws-station-idx)
+                  < stn-month-first-hpa(ws-station-idx)
+                   move "FALLING" to ws-trend-word
+               else
+                   move "STEADY" to ws-trend-word
+               end-if
+           end-if.
+           move ws-trend-word to tdm-trend.
+           write trend-report-record from trend-monthly-line.
+
+       900-terminate.
+           close archive-file.
+           close trend-report-file.
+
+       end program metar-trend.
