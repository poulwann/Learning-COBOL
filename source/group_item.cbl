@@ -1,14 +1,170 @@
        identification division.
-       Program-Id. Group-Item.
+       program-id. Group-Item.
+
+       environment division.
+       input-output section.
+       file-control.
+           select inventory-master-file assign to "INVMAST.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is im-item-number
+               file status is ws-invmast-file-status.
+           select transaction-file assign to "INVTRANS.DAT"
+               organization is line sequential.
+           select inventory-report-file assign to "INVRPT.DAT"
+               organization is line sequential.
+
        data division.
+       file section.
+       fd  inventory-master-file.
+       01  item-master-record.
+           05 im-item-number pic 9(3).
+           05 im-item-description pic x(30).
+           05 im-quantity-on-hand pic 9(5).
+
+       fd  transaction-file.
+       01  transaction-record.
+           05 trans-code pic x(1).
+           05 trans-item-number pic 9(3).
+           05 trans-description pic x(30).
+           05 trans-quantity pic 9(5).
+           05 trans-quantity-present pic x(1).
+               88 qty-is-present value "Y".
+           05 filler pic x(40).
+
+       fd  inventory-report-file.
+       01  inventory-report-record pic x(80).
+
        working-storage section.
-       01 item-data value "10 example item".
-          05 item-number PIC 9(3).
-          05 item-description PIC X(30).
-    
+       01 ws-eof-flag pic x value "N".
+           88 end-of-input value "Y".
+       01 ws-master-eof-flag pic x value "N".
+           88 end-of-master value "Y".
+
+       01 ws-invmast-file-status pic x(2) value spaces.
+
+       01 ws-report-header-1 pic x(40)
+           value "INVENTORY MASTER LISTING".
+       01 ws-report-header-2.
+           05 filler pic x(10) value "ITEM-NO".
+           05 filler pic x(32) value "DESCRIPTION".
+           05 filler pic x(11) value "QTY-ON-HAND".
+
+       01 inventory-report-line.
+           05 irl-item-number pic zz9.
+           05 filler pic x(5) value spaces.
+           05 irl-description pic x(30).
+           05 filler pic x(2) value spaces.
+           05 irl-quantity pic zzzz9.
+
        procedure division.
 
-           display "Item Number : " item-number.
-           display "item description : " ITEM-DESCRIPTION.
+       000-main.
+           display "Inventory Master Maintenance - batch run".
+           perform 100-initialize.
+           perform 200-process-one-transaction until end-of-input.
+           perform 700-write-inventory-listing.
+           perform 900-terminate.
+           stop run.
+
+       100-initialize.
+           open i-o inventory-master-file.
+           if ws-invmast-file-status = "35"
+               open output inventory-master-file
+               close inventory-master-file
+               open i-o inventory-master-file
+           end-if.
+           open input transaction-file.
+           open output inventory-report-file.
+           perform 150-read-next-transaction.
+
+       150-read-next-transaction.
+           read transaction-file into transaction-record
+               at end set end-of-input to true
+           end-read.
+
+       200-process-one-transaction.
+           evaluate trans-code
+               when "A"
+                   perform 210-add-item
+               when "U"
+                   perform 220-update-item
+               when "L"
+                   perform 230-lookup-item
+               when other
+                   display "Unrecognized transaction code: "
+                       trans-code
+           end-evaluate.
+           perform 150-read-next-transaction.
+
+       210-add-item.
+           move trans-item-number to im-item-number.
+           move trans-description to im-item-description.
+           move trans-quantity to im-quantity-on-hand.
+           write item-master-record
+               invalid key
+                   display "Add failed, item already exists: "
+                       trans-item-number
+               not invalid key
+                   display "Item added: " trans-item-number
+           end-write.
+
+       220-update-item.
+           move trans-item-number to im-item-number.
+           read inventory-master-file
+               invalid key
+                   display "Update failed, item not found: "
+                       trans-item-number
+               not invalid key
+                   if trans-description not = spaces
+                       move trans-description to im-item-description
+                   end-if
+                   if qty-is-present
+                       move trans-quantity to im-quantity-on-hand
+                   end-if
+                   rewrite item-master-record
+                   display "Item updated: " trans-item-number
+           end-read.
+
+       230-lookup-item.
+           move trans-item-number to im-item-number.
+           read inventory-master-file
+               invalid key
+                   display "Item not found: " trans-item-number
+               not invalid key
+                   display "Item " im-item-number ": "
+                       im-item-description
+                       " qty on hand " im-quantity-on-hand
+           end-read.
+
+       700-write-inventory-listing.
+           write inventory-report-record from ws-report-header-1.
+           write inventory-report-record from ws-report-header-2.
+           move spaces to inventory-report-record.
+           write inventory-report-record.
+           move zero to im-item-number.
+           start inventory-master-file key is greater than
+               im-item-number
+               invalid key
+                   set end-of-master to true
+           end-start.
+           perform until end-of-master
+               read inventory-master-file next record
+                   at end set end-of-master to true
+                   not at end
+                       perform 710-write-one-listing-line
+               end-read
+           end-perform.
+
+       710-write-one-listing-line.
+           move im-item-number to irl-item-number.
+           move im-item-description to irl-description.
+           move im-quantity-on-hand to irl-quantity.
+           write inventory-report-record from inventory-report-line.
+
+       900-terminate.
+           close inventory-master-file.
+           close transaction-file.
+           close inventory-report-file.
 
-       
\ No newline at end of file
+       end program Group-Item.
