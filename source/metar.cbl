@@ -1,51 +1,1121 @@
        identification division.
        program-id. metar-parser.
 
+       environment division.
+       input-output section.
+       file-control.
+           select metar-input-file assign to "METARIN.DAT"
+               organization is line sequential.
+           select shift-log-file assign to "SHIFTLOG.DAT"
+               organization is line sequential
+               file status is ws-shift-log-file-status.
+           select exception-file assign to "METAREXC.DAT"
+               organization is line sequential
+               file status is ws-exception-file-status.
+           select station-master-file assign to "STNMAST.DAT"
+               organization is indexed
+               access mode is random
+               record key is sm-station-id
+               file status is ws-stnmast-file-status.
+           select audit-log-file assign to "AUDIT.DAT"
+               organization is line sequential
+               file status is ws-audit-file-status.
+           select checkpoint-file assign to "CHECKPT.DAT"
+               organization is line sequential
+               file status is ws-checkpoint-file-status.
+           select sigwx-file assign to "SIGWX.DAT"
+               organization is line sequential
+               file status is ws-sigwx-file-status.
+           select archive-file assign to "ARCHIVE.DAT"
+               organization is line sequential
+               file status is ws-archive-file-status.
+
        data division.
+       file section.
+       fd  metar-input-file.
+       01  metar-input-record pic x(256).
+
+       fd  shift-log-file.
+       01  shift-log-record pic x(132).
+
+       fd  exception-file.
+       01  exception-record pic x(132).
+
+       fd  station-master-file.
+       01  station-master-record.
+           05 sm-station-id pic x(4).
+           05 sm-airport-name pic x(30).
+           05 sm-country pic x(20).
+           05 sm-elevation-ft pic s9(5).
+
+       fd  audit-log-file.
+       01  audit-log-record pic x(344).
+
+       fd  checkpoint-file.
+       01  checkpoint-record pic x(20).
+
+       fd  sigwx-file.
+       01  sigwx-record pic x(132).
+
+       fd  archive-file.
+       01  archive-record pic x(80).
+
        working-storage section.
+       01 ws-eof-flag pic x value "N".
+           88 end-of-input value "Y".
+
+       01 ws-metar-valid-flag pic x value "Y".
+           88 metar-is-valid value "Y".
+           88 metar-is-invalid value "N".
+
+       01 ws-reject-reason pic x(40) value spaces.
+
+       01 ws-station-known-flag pic x value "N".
+           88 station-is-known value "Y".
+       01 ws-stnmast-file-status pic x(2) value spaces.
+       01 ws-stnmast-available-flag pic x value "Y".
+           88 stnmast-is-available value "Y".
+       01 ws-sm-airport-name pic x(30) value spaces.
+       01 ws-sm-country pic x(20) value spaces.
+       01 ws-sm-elevation-ft pic s9(5) value zero.
+
+       01 ws-temp-sign pic x value "+".
+       01 ws-temp-value pic 9(3) value zero.
+       01 ws-dewpt-sign pic x value "+".
+       01 ws-dewpt-value pic 9(3) value zero.
+       01 ws-temp-part pic x(4) value spaces.
+       01 ws-dewpt-part pic x(4) value spaces.
+
+       01 archive-detail-line.
+           05 arc-station-id pic x(4).
+           05 filler pic x(1) value space.
+           05 arc-year pic 9(4).
+           05 arc-month pic 9(2).
+           05 arc-day pic 9(2).
+           05 filler pic x(1) value space.
+           05 arc-hour pic 9(2).
+           05 arc-minute pic 9(2).
+           05 filler pic x(1) value space.
+           05 arc-temp-sign pic x.
+           05 arc-temp-value pic 9(3).
+           05 filler pic x(1) value space.
+           05 arc-dewpt-sign pic x.
+           05 arc-dewpt-value pic 9(3).
+           05 filler pic x(1) value space.
+           05 arc-altimeter-hpa pic 9(4).
+           05 filler pic x(1) value space.
+           05 arc-wind-dir pic 9(3).
+           05 filler pic x(1) value space.
+           05 arc-slp-hpa pic 9(4)v9.
+           05 filler pic x(1) value space.
+           05 arc-precip-amount pic 9(2)v99.
+           05 filler pic x(1) value space.
+           05 arc-peak-wind-dir pic 9(3).
+           05 filler pic x(1) value space.
+           05 arc-peak-wind-speed pic 9(3).
+           05 filler pic x(1) value space.
+           05 arc-temp-tenths-sign pic x.
+           05 arc-temp-tenths-value pic 9(3).
+           05 filler pic x(1) value space.
+           05 arc-dewpt-tenths-sign pic x.
+           05 arc-dewpt-tenths-value pic 9(3).
+
+       01 ws-wx-work pic x(7) value spaces.
+       01 ws-wx-shifted pic x(7) value spaces.
+       01 ws-wx1 pic x(7) value spaces.
+       01 ws-wx2 pic x(7) value spaces.
+
+       01 ws-sigwx-flag pic x value "N".
+           88 has-sigwx value "Y".
+       01 ws-sigwx-reason pic x(40) value spaces.
+       01 ws-vis-numeric pic 9(3) value zero.
+       01 ws-vis-meters pic 9(4) value zero.
+       01 sigwx-detail-line.
+           05 swx-station-id pic x(9).
+           05 swx-obs-time pic x(11).
+           05 swx-reason pic x(40).
+           05 swx-raw-string pic x(70).
+
+       01 ws-audit-file-status pic x(2) value spaces.
+       01 ws-archive-file-status pic x(2) value spaces.
+       01 ws-checkpoint-file-status pic x(2) value spaces.
+       01 ws-shift-log-file-status pic x(2) value spaces.
+       01 ws-exception-file-status pic x(2) value spaces.
+       01 ws-sigwx-file-status pic x(2) value spaces.
+       01 checkpoint-detail-line.
+           05 cp-line-number pic 9(7).
+           05 filler pic x(1) value space.
+           05 cp-station-id pic x(4).
+           05 filler pic x(8) value spaces.
+       01 ws-line-number pic 9(7) value zero.
+       01 ws-resume-line-number pic 9(7) value zero.
+       01 ws-skip-idx pic 9(7) value zero.
+       01 ws-checkpoint-interval pic 9(4) value 50.
+
+       01 ws-operator-id pic x(8) value spaces.
+       01 audit-detail-line.
+           05 aud-timestamp pic x(19).
+           05 filler pic x(1) value space.
+           05 aud-operator-id pic x(8).
+           05 filler pic x(1) value space.
+           05 aud-station-id pic x(9).
+           05 aud-outcome pic x(9).
+           05 aud-detail pic x(40).
+           05 filler pic x(1) value space.
+           05 aud-raw-string pic x(256).
+
+       01 exception-detail-line.
+           05 exc-station-id pic x(9).
+           05 exc-reason pic x(41).
+           05 exc-raw-string pic x(80).
+
+       01 ws-current-date-time pic x(21).
+       01 ws-run-date-time redefines ws-current-date-time.
+           05 ws-run-yyyy pic 9(4).
+           05 ws-run-mm pic 9(2).
+           05 ws-run-dd pic 9(2).
+           05 ws-run-hh pic 9(2).
+           05 ws-run-mn pic 9(2).
+           05 ws-run-ss pic 9(2).
+           05 filler pic x(7).
+
+       01 ws-page-number pic 9(4) value zero.
+       01 ws-lines-on-page pic 9(3) value 99.
+       01 ws-lines-per-page pic 9(3) value 55.
+
+       01 report-header-1.
+           05 filler pic x(20) value "METAR SHIFT LOG".
+           05 filler pic x(6) value "DATE: ".
+           05 rh1-date pic x(10).
+           05 filler pic x(6) value "TIME: ".
+           05 rh1-time pic x(8).
+           05 filler pic x(6) value "PAGE: ".
+           05 rh1-page pic zzz9.
+
+       01 report-header-2.
+           05 filler pic x(9)  value "STATION".
+           05 filler pic x(9)  value "OBS-TIME".
+           05 filler pic x(9)  value "WIND".
+           05 filler pic x(8)  value "VIS".
+           05 filler pic x(6)  value "WX".
+           05 filler pic x(22) value "CLOUDS".
+           05 filler pic x(11) value "TEMP/DEW".
+           05 filler pic x(12) value "ALTIM-HPA".
+           05 filler pic x(4)  value "WDIR".
+           05 filler pic x(4)  value "WSPD".
+           05 filler pic x(4)  value "GUST".
+           05 filler pic x(4)  value "UNIT".
+           05 filler pic x(6)  value "ALT-IN".
+           05 filler pic x(2)  value "AU".
+           05 filler pic x(2)  value "CV".
+           05 filler pic x(20) value "AIRPORT".
+
+       01 report-detail-line.
+           05 rd-station-id pic x(9).
+           05 rd-obs-time pic x(9).
+           05 rd-wind pic x(9).
+           05 rd-visibility pic x(8).
+           05 rd-weather pic x(6).
+           05 rd-clouds pic x(22).
+           05 rd-temp-dew pic x(11).
+           05 rd-altimeter pic zzz9.
+           05 filler pic x(1) value space.
+           05 rd-wind-dir pic x(3).
+           05 filler pic x(1) value space.
+           05 rd-wind-speed pic x(3).
+           05 filler pic x(1) value space.
+           05 rd-wind-gust pic x(3).
+           05 filler pic x(1) value space.
+           05 rd-wind-unit pic x(3).
+           05 filler pic x(1) value space.
+           05 rd-altimeter-inhg pic z9.99.
+           05 filler pic x(1) value space.
+           05 rd-auto-flag pic x(1).
+           05 filler pic x(1) value space.
+           05 rd-cavok-flag pic x(1).
+           05 filler pic x(1) value space.
+           05 rd-airport-name pic x(20).
+
+       01 ws-cloud-summary pic x(22).
+       01 ws-cloud-summary-ptr pic 9(2).
+       01 ws-cloud-idx pic 9.
+
        01 metar-string PIC X(256).
        01 parsed-fields.
        05 observation-type pic x(5).
        05 station-id pic x(4).
-           
+
            05 observation-time pic x(11).
-           05 wind-direction pic x(7).
-           05 visibility pic x(4).
-           05 weather-condition pic x(3).
-           05 cloud-cover-1 pic x(8).
-           05 cloud-cover-2 pic x(8).
+           05 wind-direction-raw pic x(13).
+           05 wind-dir-degrees pic 9(3).
+           05 wind-dir-variable pic x value space.
+               88 wind-is-variable value "Y".
+           05 wind-speed pic 9(3).
+           05 wind-gust-present pic x value space.
+               88 wind-has-gust value "Y".
+           05 wind-gust-speed pic 9(3).
+           05 wind-unit pic x(3).
+           05 visibility pic x(6).
+           05 weather-condition pic x(7).
+           05 cloud-layer-count pic 9 value zero.
+           05 cloud-layers occurs 6 times.
+               10 cl-amount pic x(3).
+               10 cl-height pic 9(3).
+               10 cl-type pic x(3).
            05 temperature-dew-point pic x(9).
            05 altimeter pic x(6).
+           05 altimeter-inhg pic 9(2)v99.
+           05 altimeter-hpa pic 9(4).
            05 tempo-indicator pic x(5).
            05 visibility-ground pic x(4).
-           05 weather-condition2 pic x(2).
-           05 cloud-cover pic x(7).
+           05 weather-condition2 pic x(7).
+           05 cloud-cover pic x(9).
+           05 rmk-pk-wind-present pic x value space.
+               88 rmk-has-pk-wind value "Y".
+           05 rmk-pk-wind-dir pic 9(3).
+           05 rmk-pk-wind-speed pic 9(3).
+           05 rmk-slp-present pic x value space.
+               88 rmk-has-slp value "Y".
+           05 rmk-slp pic 9(3).
+           05 rmk-slp-hpa pic 9(4)v9.
+           05 rmk-precip-present pic x value space.
+               88 rmk-has-precip value "Y".
+           05 rmk-precip-amount pic 9(2)v99.
+           05 rmk-temp-tenths-present pic x value space.
+               88 rmk-has-temp-tenths value "Y".
+           05 rmk-temp-tenths-sign pic x.
+           05 rmk-temp-tenths-value pic 9(3).
+           05 rmk-dewpt-tenths-sign pic x.
+           05 rmk-dewpt-tenths-value pic 9(3).
+
+       01 ws-metar-length pic 9(3) value 256.
+       01 ws-unstring-ptr pic 9(3) value 1.
+       01 ws-token-count pic 9(2) value zero.
+       01 ws-token-idx pic 9(2).
+       01 ws-tok-len pic 9(2).
+       01 ws-tokens occurs 40 times pic x(13).
+
+       01 ws-wind-speed-len pic 9 value zero.
+       01 ws-wind-gust-len pic 9 value zero.
+       01 ws-wind-pos pic 9(2) value zero.
+       01 ws-gust-speed-kt pic 9(3) value zero.
+
+       01 ws-cavok-flag pic x value "N".
+           88 is-cavok value "Y".
+       01 ws-auto-flag pic x value "N".
+           88 is-auto-station value "Y".
+       01 ws-seen-rmk-flag pic x value "N".
+           88 seen-rmk value "Y".
+       01 ws-seen-trend-flag pic x value "N".
+           88 seen-trend value "Y".
+       01 ws-cavok-in-trend-flag pic x value "N".
+           88 is-cavok-in-trend value "Y".
+       01 ws-rmk-start-idx pic 9(2) value zero.
+       01 rmk-slp-hpa-disp pic zzz9.9.
+       01 rmk-precip-disp pic z9.99.
+       01 ws-precip-raw pic 9(4) value zero.
+       01 ws-altim-raw pic 9(4) value zero.
+       01 altimeter-inhg-disp pic z9.99.
 
        procedure division.
-           
-           display "METAR Parsing example".
-           display "Enter METAR string".
-           accept metar-string
-           unstring metar-string delimited by spaces
-               into observation-type station-id observation-time
-               wind-direction visibility weather-condition
-               cloud-cover-1 cloud-cover-2 temperature-dew-point
-               altimeter tempo-indicator visibility-ground 
-               weather-condition2 cloud-cover
-               end-unstring.
+
+       000-main.
+           display "METAR Parsing - batch run".
+           perform 100-initialize.
+           perform 200-process-one-metar until end-of-input.
+           perform 900-terminate.
+           stop run.
+
+       100-initialize.
+           move function current-date to ws-current-date-time.
+           open input metar-input-file.
+           open extend shift-log-file.
+           if ws-shift-log-file-status = "35"
+               open output shift-log-file
+           end-if.
+           open extend exception-file.
+           if ws-exception-file-status = "35"
+               open output exception-file
+           end-if.
+           open input station-master-file.
+           move "Y" to ws-stnmast-available-flag.
+           if ws-stnmast-file-status not = "00"
+               move "N" to ws-stnmast-available-flag
+               display "Station master file unavailable, status "
+                   ws-stnmast-file-status
+                   " - stations will show as unrecognized"
+           end-if.
+           open extend audit-log-file.
+           if ws-audit-file-status = "35"
+               open output audit-log-file
+           end-if.
+           open extend sigwx-file.
+           if ws-sigwx-file-status = "35"
+               open output sigwx-file
+           end-if.
+           open extend archive-file.
+           if ws-archive-file-status = "35"
+               open output archive-file
+           end-if.
+           accept ws-operator-id from environment "METAR_OPERATOR_ID".
+           if ws-operator-id = spaces
+               move "UNKNOWN" to ws-operator-id
+           end-if.
+           perform 110-load-checkpoint.
+           if not end-of-input
+               perform 150-read-next-metar
+           end-if.
+
+       110-load-checkpoint.
+           move zero to ws-resume-line-number.
+           open input checkpoint-file.
+           if ws-checkpoint-file-status = "00"
+               read checkpoint-file into checkpoint-detail-line
+                   at end continue
+               end-read
+               move cp-line-number to ws-resume-line-number
+               close checkpoint-file
+           end-if.
+           if ws-resume-line-number > 0
+               display "Resuming batch after checkpoint, line "
+                   ws-resume-line-number
+               perform varying ws-skip-idx from 1 by 1
+                       until ws-skip-idx > ws-resume-line-number
+                       or end-of-input
+                   read metar-input-file into metar-string
+                       at end set end-of-input to true
+                   end-read
+               end-perform
+               move ws-resume-line-number to ws-line-number
+           end-if.
+
+       150-read-next-metar.
+           read metar-input-file into metar-string
+               at end set end-of-input to true
+               not at end add 1 to ws-line-number
+           end-read.
+
+       200-process-one-metar.
+           perform 300-parse-metar.
+           perform 350-validate-metar.
+           if metar-is-valid
+               perform 370-lookup-station
+               perform 480-check-significant-weather
+               perform 490-write-archive-line
+               perform 400-display-metar
+               perform 450-write-report-line
+               perform 465-write-audit-line
+           else
+               perform 460-write-exception-line
+               perform 465-write-audit-line
+           end-if.
+           if function mod(ws-line-number ws-checkpoint-interval) = 0
+               perform 470-write-checkpoint
+           end-if.
+           perform 150-read-next-metar.
+
+       300-parse-metar.
+           perform 305-tokenize-metar.
+           perform 310-assign-fixed-fields.
+           perform 330-classify-remaining-tokens.
+           perform 320-decode-wind.
+           perform 325-decode-remarks.
+           perform 328-decode-altimeter.
+           perform 329-decode-temp-dewpoint.
+
+       305-tokenize-metar.
+           move 1 to ws-unstring-ptr.
+           move zero to ws-token-count.
+           perform until ws-unstring-ptr > ws-metar-length
+                   or ws-token-count >= 40
+               unstring metar-string delimited by all space
+                   into ws-tokens(ws-token-count + 1)
+                   with pointer ws-unstring-ptr
+               end-unstring
+               if ws-tokens(ws-token-count + 1) not = spaces
+                   add 1 to ws-token-count
+               end-if
+           end-perform.
+
+       310-assign-fixed-fields.
+           move spaces to observation-type station-id observation-time.
+           if ws-token-count >= 1
+               move ws-tokens(1) to observation-type
+           end-if.
+           if ws-token-count >= 2
+               move ws-tokens(2) to station-id
+           end-if.
+           if ws-token-count >= 3
+               move ws-tokens(3) to observation-time
+           end-if.
+
+       330-classify-remaining-tokens.
+           move spaces to visibility weather-condition.
+           move spaces to weather-condition2.
+           move spaces to tempo-indicator visibility-ground cloud-cover.
+           move spaces to temperature-dew-point altimeter.
+           move spaces to wind-direction-raw.
+           move "N" to ws-cavok-flag ws-auto-flag ws-seen-rmk-flag.
+           move "N" to ws-seen-trend-flag ws-cavok-in-trend-flag.
+           move zero to cloud-layer-count.
+           move zero to ws-rmk-start-idx.
+           perform varying ws-cloud-idx from 1 by 1
+                   until ws-cloud-idx > 6
+               move spaces to cl-amount(ws-cloud-idx)
+                   cl-type(ws-cloud-idx)
+               move zero to cl-height(ws-cloud-idx)
+           end-perform.
+           perform varying ws-token-idx from 4 by 1
+                   until ws-token-idx > ws-token-count
+               if not seen-rmk
+                   perform 340-classify-one-token
+               end-if
+           end-perform.
+           if is-cavok and visibility = spaces
+               move "CAVOK" to visibility
+           end-if.
+           if is-cavok-in-trend and visibility-ground = spaces
+               move "CAVOK" to visibility-ground
+           end-if.
+
+       340-classify-one-token.
+           if ws-tokens(ws-token-idx) = "RMK"
+               set seen-rmk to true
+               compute ws-rmk-start-idx = ws-token-idx + 1
+           else
+               if ws-tokens(ws-token-idx) = "AUTO"
+                   set is-auto-station to true
+               else
+                   if ws-tokens(ws-token-idx) = "CAVOK"
+                       if seen-trend
+                           set is-cavok-in-trend to true
+                       else
+                           set is-cavok to true
+                       end-if
+                   else
+                       if ws-tokens(ws-token-idx) = "TEMPO"
+                          or ws-tokens(ws-token-idx) = "BECMG"
+                           move ws-tokens(ws-token-idx)
+                               to tempo-indicator
+                           set seen-trend to true
+                       else
+                           perform 341-classify-field-token
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+       341-classify-field-token.
+           move function length(function trim(ws-tokens(ws-token-idx)))
+               to ws-tok-len.
+           if wind-direction-raw = spaces
+              and (ws-tokens(ws-token-idx)(1:3) = "VRB"
+               or (ws-tok-len >= 2 and ws-tokens(ws-token-idx)
+                   (ws-tok-len - 1:2) = "KT")
+               or (ws-tok-len >= 3 and ws-tokens(ws-token-idx)
+                   (ws-tok-len - 2:3) = "MPS"))
+               move ws-tokens(ws-token-idx) to wind-direction-raw
+           else
+               if ws-tokens(ws-token-idx)(1:3) = "FEW"
+                  or ws-tokens(ws-token-idx)(1:3) = "SCT"
+                  or ws-tokens(ws-token-idx)(1:3) = "BKN"
+                  or ws-tokens(ws-token-idx)(1:3) = "OVC"
+                  or ws-tokens(ws-token-idx)(1:2) = "VV"
+                  or ws-tokens(ws-token-idx) = "SKC"
+                  or ws-tokens(ws-token-idx) = "CLR"
+                  or ws-tokens(ws-token-idx) = "NSC"
+                  or ws-tokens(ws-token-idx) = "NCD"
+                   if seen-trend
+                       move ws-tokens(ws-token-idx) to cloud-cover
+                   else
+                       perform 345-add-cloud-layer
+                   end-if
+               else
+                   if ws-tokens(ws-token-idx)(3:1) = "/"
+                      or ws-tokens(ws-token-idx)(4:1) = "/"
+                       move ws-tokens(ws-token-idx)
+                           to temperature-dew-point
+                   else
+                       if (ws-tokens(ws-token-idx)(1:1) = "A"
+                           or ws-tokens(ws-token-idx)(1:1) = "Q")
+                          and ws-tokens(ws-token-idx)(2:4) is numeric
+                           move ws-tokens(ws-token-idx) to altimeter
+                       else
+                           perform 342-classify-vis-or-weather
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+       342-classify-vis-or-weather.
+           if ws-tokens(ws-token-idx)(1:4) is numeric
+              or (ws-tok-len >= 2 and ws-tokens(ws-token-idx)
+                  (ws-tok-len - 1:2) = "SM")
+               if seen-trend
+                   move ws-tokens(ws-token-idx) to visibility-ground
+               else
+                   if visibility = spaces
+                       move ws-tokens(ws-token-idx) to visibility
+                   end-if
+               end-if
+           else
+               if seen-trend
+                   if weather-condition2 = spaces
+                       move ws-tokens(ws-token-idx)
+                           to weather-condition2
+                   end-if
+               else
+                   if weather-condition = spaces
+                       move ws-tokens(ws-token-idx) to weather-condition
+                   else
+                       if weather-condition2 = spaces
+                           move ws-tokens(ws-token-idx)
+                               to weather-condition2
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+       345-add-cloud-layer.
+           if cloud-layer-count < 6
+               add 1 to cloud-layer-count
+               if ws-tokens(ws-token-idx)(1:2) = "VV"
+                   move ws-tokens(ws-token-idx)(1:2)
+                       to cl-amount(cloud-layer-count)
+                   if ws-tokens(ws-token-idx)(3:3) is numeric
+                       move ws-tokens(ws-token-idx)(3:3)
+                           to cl-height(cloud-layer-count)
+                   end-if
+               else
+                   move ws-tokens(ws-token-idx)(1:3)
+                       to cl-amount(cloud-layer-count)
+                   if ws-tokens(ws-token-idx)(4:3) is numeric
+                       move ws-tokens(ws-token-idx)(4:3)
+                           to cl-height(cloud-layer-count)
+                   end-if
+                   move ws-tokens(ws-token-idx)(7:3)
+                       to cl-type(cloud-layer-count)
+               end-if
+           end-if.
+
+       320-decode-wind.
+           move zero to wind-dir-degrees wind-speed wind-gust-speed.
+           move space to wind-dir-variable wind-gust-present.
+           move spaces to wind-unit.
+           move zero to ws-wind-speed-len ws-wind-gust-len.
+           if wind-direction-raw(1:3) = "VRB"
+               set wind-is-variable to true
+           else
+               if wind-direction-raw(1:3) is numeric
+                   move wind-direction-raw(1:3) to wind-dir-degrees
+               end-if
+           end-if.
+           if wind-direction-raw(4:3) is numeric
+               move 3 to ws-wind-speed-len
+               move wind-direction-raw(4:3) to wind-speed
+           else
+               if wind-direction-raw(4:2) is numeric
+                   move 2 to ws-wind-speed-len
+                   move wind-direction-raw(4:2) to wind-speed
+               end-if
+           end-if.
+           compute ws-wind-pos = 4 + ws-wind-speed-len.
+           if wind-direction-raw(ws-wind-pos:1) = "G"
+               set wind-has-gust to true
+               if wind-direction-raw(ws-wind-pos + 1:3) is numeric
+                   move 3 to ws-wind-gust-len
+                   move wind-direction-raw(ws-wind-pos + 1:3)
+                       to wind-gust-speed
+               else
+                   if wind-direction-raw(ws-wind-pos + 1:2) is numeric
+                       move 2 to ws-wind-gust-len
+                       move wind-direction-raw(ws-wind-pos + 1:2)
+                           to wind-gust-speed
+                   end-if
+               end-if
+               compute ws-wind-pos =
+                   ws-wind-pos + 1 + ws-wind-gust-len
+           end-if.
+           move wind-direction-raw(ws-wind-pos:3) to wind-unit.
+
+       328-decode-altimeter.
+           move zero to altimeter-inhg altimeter-hpa ws-altim-raw.
+           if altimeter(1:1) = "A" and altimeter(2:4) is numeric
+               move altimeter(2:4) to ws-altim-raw
+               compute altimeter-inhg rounded = ws-altim-raw / 100
+               compute altimeter-hpa rounded = altimeter-inhg * 33.8639
+           else
+               if altimeter(1:1) = "Q" and altimeter(2:4) is numeric
+                   move altimeter(2:4) to altimeter-hpa
+                   compute altimeter-inhg rounded =
+                       altimeter-hpa / 33.8639
+               end-if
+           end-if.
+
+       329-decode-temp-dewpoint.
+           move "+" to ws-temp-sign ws-dewpt-sign.
+           move zero to ws-temp-value ws-dewpt-value.
+           move spaces to ws-temp-part ws-dewpt-part.
+           unstring temperature-dew-point delimited by "/"
+               into ws-temp-part ws-dewpt-part
+           end-unstring.
+           if ws-temp-part(1:1) = "M"
+               move "-" to ws-temp-sign
+               if ws-temp-part(2:2) is numeric
+                   move ws-temp-part(2:2) to ws-temp-value
+               end-if
+           else
+               if ws-temp-part(1:2) is numeric
+                   move ws-temp-part(1:2) to ws-temp-value
+               end-if
+           end-if.
+           if ws-dewpt-part(1:1) = "M"
+               move "-" to ws-dewpt-sign
+               if ws-dewpt-part(2:2) is numeric
+                   move ws-dewpt-part(2:2) to ws-dewpt-value
+               end-if
+           else
+               if ws-dewpt-part(1:2) is numeric
+                   move ws-dewpt-part(1:2) to ws-dewpt-value
+               end-if
+           end-if.
+
+       325-decode-remarks.
+           move zero to rmk-pk-wind-dir rmk-pk-wind-speed.
+           move zero to rmk-slp rmk-slp-hpa rmk-precip-amount.
+           move zero to rmk-temp-tenths-value rmk-dewpt-tenths-value.
+           move space to rmk-pk-wind-present rmk-slp-present.
+           move space to rmk-precip-present rmk-temp-tenths-present.
+           move "+" to rmk-temp-tenths-sign rmk-dewpt-tenths-sign.
+           if ws-rmk-start-idx > 0
+               perform varying ws-token-idx from ws-rmk-start-idx by 1
+                       until ws-token-idx > ws-token-count
+                   perform 326-classify-remark-token
+               end-perform
+           end-if.
+
+       326-classify-remark-token.
+           move function length(function trim(ws-tokens(ws-token-idx)))
+               to ws-tok-len.
+           if ws-tokens(ws-token-idx) = "PK"
+              and ws-token-idx + 2 <= ws-token-count
+              and ws-tokens(ws-token-idx + 1) = "WND"
+               set rmk-has-pk-wind to true
+               if ws-tokens(ws-token-idx + 2)(1:3) is numeric
+                   move ws-tokens(ws-token-idx + 2)(1:3)
+                       to rmk-pk-wind-dir
+               end-if
+               if ws-tokens(ws-token-idx + 2)(4:3) is numeric
+                   move ws-tokens(ws-token-idx + 2)(4:3)
+                       to rmk-pk-wind-speed
+               else
+                   if ws-tokens(ws-token-idx + 2)(4:2) is numeric
+                       move ws-tokens(ws-token-idx + 2)(4:2)
+                           to rmk-pk-wind-speed
+                   end-if
+               end-if
+           else
+               if ws-tokens(ws-token-idx)(1:3) = "SLP"
+                  and ws-tokens(ws-token-idx)(4:3) is numeric
+                   set rmk-has-slp to true
+                   move ws-tokens(ws-token-idx)(4:3) to rmk-slp
+                   if rmk-slp >= 550
+                       compute rmk-slp-hpa = 900 + (rmk-slp / 10)
+                   else
+                       compute rmk-slp-hpa = 1000 + (rmk-slp / 10)
+                   end-if
+               else
+                   if ws-tokens(ws-token-idx)(1:1) = "P"
+                      and ws-tok-len = 5
+                      and ws-tokens(ws-token-idx)(2:4) is numeric
+                       set rmk-has-precip to true
+                       move ws-tokens(ws-token-idx)(2:4)
+                           to ws-precip-raw
+                       compute rmk-precip-amount
+                           rounded = ws-precip-raw / 100
+                   else
+                       if ws-tokens(ws-token-idx)(1:1) = "T"
+                          and ws-tok-len = 9
+                          and ws-tokens(ws-token-idx)(2:8) is numeric
+                           set rmk-has-temp-tenths to true
+                           if ws-tokens(ws-token-idx)(2:1) = "1"
+                               move "-" to rmk-temp-tenths-sign
+                           end-if
+                           move ws-tokens(ws-token-idx)(3:3)
+                               to rmk-temp-tenths-value
+                           if ws-tokens(ws-token-idx)(6:1) = "1"
+                               move "-" to rmk-dewpt-tenths-sign
+                           end-if
+                           move ws-tokens(ws-token-idx)(7:3)
+                               to rmk-dewpt-tenths-value
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+       350-validate-metar.
+           set metar-is-valid to true.
+           move spaces to ws-reject-reason.
+           if station-id = spaces
+              or station-id is not alphabetic
+              or station-id(4:1) = space
+               set metar-is-invalid to true
+               move "Station ID not 4 alpha chars" to ws-reject-reason
+           end-if.
+           if metar-is-valid
+               if observation-time(1:6) is not numeric
+                  or observation-time(7:1) is not equal to "Z"
+                   set metar-is-invalid to true
+                   move "Obs time not ddhhmmZ" to ws-reject-reason
+               end-if
+           end-if.
+
+       370-lookup-station.
+           move "N" to ws-station-known-flag.
+           move spaces to ws-sm-airport-name ws-sm-country.
+           move zero to ws-sm-elevation-ft.
+           if stnmast-is-available
+               move station-id to sm-station-id
+               read station-master-file
+                   invalid key
+                       move "N" to ws-station-known-flag
+                   not invalid key
+                       set station-is-known to true
+                       move sm-airport-name to ws-sm-airport-name
+                       move sm-country to ws-sm-country
+                       move sm-elevation-ft to ws-sm-elevation-ft
+               end-read
+           end-if.
+
+       400-display-metar.
            display 'Observation type: ' OBSERVATION-TYPE.
            display 'Station ID: ' station-id.
+           if station-is-known
+               display '  Airport: ' ws-sm-airport-name
+                   ', ' ws-sm-country
+                   ' (elev ' ws-sm-elevation-ft ' ft)'
+           else
+               display '  Airport: unrecognized station id'
+           end-if.
            display 'Observation Time: ' observation-time.
-           display 'Wind Direction: ' wind-direction.
+           if is-auto-station
+               display 'Station Type: AUTO (unmanned)'
+           end-if.
+           display 'Wind Direction (raw): ' wind-direction-raw.
+           if wind-is-variable
+               display 'Wind Direction: VRB'
+           else
+               display 'Wind Direction (deg): ' wind-dir-degrees
+           end-if.
+           display 'Wind Speed: ' wind-speed ' ' wind-unit.
+           if wind-has-gust
+               display 'Wind Gust: ' wind-gust-speed ' ' wind-unit
+           end-if.
            display 'Visibility: ' visibility.
-           display 'Weather Condition: ' weather-condition.
-           display 'Cloud Cover 1: ' cloud-cover-1.
-           display 'Cloud Cover 2: ' cloud-cover-2.
+           if is-cavok
+               display 'Weather/Cloud: CAVOK'
+           else
+               display 'Weather Condition: ' weather-condition
+           end-if.
+           perform varying ws-cloud-idx from 1 by 1
+                   until ws-cloud-idx > cloud-layer-count
+               display 'Cloud Layer ' ws-cloud-idx ': '
+                   cl-amount(ws-cloud-idx) ' '
+                   cl-height(ws-cloud-idx) ' '
+                   cl-type(ws-cloud-idx)
+           end-perform.
            display 'Temperature/Dew Point: ' temperature-dew-point.
            display 'Altimeter: ' altimeter.
+           move altimeter-inhg to altimeter-inhg-disp.
+           display 'Altimeter (inHg): ' altimeter-inhg-disp.
+           display 'Altimeter (hPa): ' altimeter-hpa.
            display 'Tempo Indicator: ' tempo-indicator.
            display 'Visibility: ' visibility-ground.
            display 'Weather Condition: ' weather-condition2.
            display 'Cloud Cover: ' cloud-cover.
+           if rmk-has-pk-wind
+               display 'RMK Peak Wind: ' rmk-pk-wind-dir
+                   ' deg at ' rmk-pk-wind-speed
+           end-if.
+           if rmk-has-slp
+               move rmk-slp-hpa to rmk-slp-hpa-disp
+               display 'RMK Sea Level Pressure: ' rmk-slp-hpa-disp
+                   ' hPa'
+           end-if.
+           if rmk-has-precip
+               move rmk-precip-amount to rmk-precip-disp
+               display 'RMK Precipitation: ' rmk-precip-disp ' in'
+           end-if.
+           if rmk-has-temp-tenths
+               display 'RMK Temp (tenths): ' rmk-temp-tenths-sign
+                   rmk-temp-tenths-value
+                   ' Dewpt (tenths): ' rmk-dewpt-tenths-sign
+                   rmk-dewpt-tenths-value
+           end-if.
+
+       450-write-report-line.
+           if ws-lines-on-page >= ws-lines-per-page
+               perform 500-write-page-header
+           end-if.
+           perform 455-build-cloud-summary.
+           move station-id to rd-station-id.
+           move observation-time to rd-obs-time.
+           move wind-direction-raw to rd-wind.
+           move visibility to rd-visibility.
+           move weather-condition to rd-weather.
+           move ws-cloud-summary to rd-clouds.
+           move temperature-dew-point to rd-temp-dew.
+           move altimeter-hpa to rd-altimeter.
+           if wind-is-variable
+               move "VRB" to rd-wind-dir
+           else
+               move wind-dir-degrees to rd-wind-dir
+           end-if.
+           move wind-speed to rd-wind-speed.
+           if wind-has-gust
+               move wind-gust-speed to rd-wind-gust
+           else
+               move spaces to rd-wind-gust
+           end-if.
+           move wind-unit to rd-wind-unit.
+           move altimeter-inhg to rd-altimeter-inhg.
+           if is-auto-station
+               move "A" to rd-auto-flag
+           else
+               move space to rd-auto-flag
+           end-if.
+           if is-cavok
+               move "C" to rd-cavok-flag
+           else
+               move space to rd-cavok-flag
+           end-if.
+           if station-is-known
+               move ws-sm-airport-name(1:20) to rd-airport-name
+           else
+               move "UNRECOGNIZED STATION" to rd-airport-name
+           end-if.
+           write shift-log-record from report-detail-line.
+           add 1 to ws-lines-on-page.
+
+       455-build-cloud-summary.
+           move spaces to ws-cloud-summary.
+           move 1 to ws-cloud-summary-ptr.
+           perform varying ws-cloud-idx from 1 by 1
+                   until ws-cloud-idx > cloud-layer-count
+               if ws-cloud-summary-ptr < 18
+                   string cl-amount(ws-cloud-idx) delimited by space
+                          cl-height(ws-cloud-idx) delimited by size
+                          " " delimited by size
+                       into ws-cloud-summary
+                       with pointer ws-cloud-summary-ptr
+                   end-string
+               end-if
+           end-perform.
+
+       460-write-exception-line.
+           move station-id to exc-station-id.
+           move ws-reject-reason to exc-reason.
+           move metar-string(1:80) to exc-raw-string.
+           write exception-record from exception-detail-line.
+
+       480-check-significant-weather.
+           move "N" to ws-sigwx-flag.
+           move spaces to ws-sigwx-reason.
+           perform 481-strip-wx-prefixes.
+           if ws-wx1(1:2) = "TS" or ws-wx2(1:2) = "TS"
+               set has-sigwx to true
+               move "Thunderstorm" to ws-sigwx-reason
+           end-if.
+           if not has-sigwx
+              and (ws-wx1(1:4) = "FZRA" or ws-wx2(1:4) = "FZRA")
+               set has-sigwx to true
+               move "Freezing rain" to ws-sigwx-reason
+           end-if.
+           if not has-sigwx
+              and (ws-wx1(1:4) = "FZDZ" or ws-wx2(1:4) = "FZDZ")
+               set has-sigwx to true
+               move "Freezing drizzle" to ws-sigwx-reason
+           end-if.
+           move wind-gust-speed to ws-gust-speed-kt.
+           if wind-unit = "MPS"
+               compute ws-gust-speed-kt rounded =
+                   wind-gust-speed * 1.94384
+           end-if.
+           if not has-sigwx and wind-has-gust
+              and ws-gust-speed-kt > 35
+               set has-sigwx to true
+               move "Wind gust over 35 kt" to ws-sigwx-reason
+           end-if.
+           if not has-sigwx and not is-cavok
+               perform 483-check-visibility-hazard
+           end-if.
+           if has-sigwx
+               perform 485-write-sigwx-line
+           end-if.
+
+       483-check-visibility-hazard.
+           move zero to ws-vis-numeric ws-vis-meters.
+           if visibility(1:1) = "M"
+              or visibility(2:1) = "/"
+              or visibility(1:1) = "/"
+               set has-sigwx to true
+               move "Visibility below 3SM" to ws-sigwx-reason
+           else
+               if visibility(1:1) is numeric
+                  and visibility(2:1) = "/"
+                   set has-sigwx to true
+                   move "Visibility below 3SM"
+                       to ws-sigwx-reason
+               else
+                   if visibility(1:1) is numeric
+                      and visibility(2:2) = "SM"
+                       move visibility(1:1) to ws-vis-numeric
+                       if ws-vis-numeric < 3
+                           set has-sigwx to true
+                           move "Visibility below 3SM"
+                               to ws-sigwx-reason
+                       end-if
+                   else
+                       if visibility(1:4) is numeric
+                          and visibility(5:1) = space
+                           move visibility(1:4) to ws-vis-meters
+                           if ws-vis-meters < 4800
+                               set has-sigwx to true
+                               move "Visibility below 4800m (<3SM)"
+                                   to ws-sigwx-reason
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+       481-strip-wx-prefixes.
+           move weather-condition to ws-wx-work.
+           perform 482-strip-one-wx-prefix.
+           move ws-wx-work to ws-wx1.
+           move weather-condition2 to ws-wx-work.
+           perform 482-strip-one-wx-prefix.
+           move ws-wx-work to ws-wx2.
+
+       482-strip-one-wx-prefix.
+           move spaces to ws-wx-shifted.
+           if ws-wx-work(1:1) = "+" or ws-wx-work(1:1) = "-"
+               move ws-wx-work(2:6) to ws-wx-shifted
+               move ws-wx-shifted to ws-wx-work
+           end-if.
+           move spaces to ws-wx-shifted.
+           if ws-wx-work(1:2) = "VC"
+               move ws-wx-work(3:5) to ws-wx-shifted
+               move ws-wx-shifted to ws-wx-work
+           end-if.
+
+       485-write-sigwx-line.
+           move station-id to swx-station-id.
+           move observation-time to swx-obs-time.
+           move ws-sigwx-reason to swx-reason.
+           move metar-string(1:70) to swx-raw-string.
+           write sigwx-record from sigwx-detail-line.
+
+       490-write-archive-line.
+           move function current-date to ws-current-date-time.
+           move station-id to arc-station-id.
+           move ws-run-yyyy to arc-year.
+           move ws-run-mm to arc-month.
+           if observation-time(1:2) is numeric
+               move observation-time(1:2) to arc-day
+           else
+               move ws-run-dd to arc-day
+           end-if.
+           if observation-time(3:4) is numeric
+               move observation-time(3:2) to arc-hour
+               move observation-time(5:2) to arc-minute
+           else
+               move zero to arc-hour arc-minute
+           end-if.
+           move ws-temp-sign to arc-temp-sign.
+           move ws-temp-value to arc-temp-value.
+           move ws-dewpt-sign to arc-dewpt-sign.
+           move ws-dewpt-value to arc-dewpt-value.
+           move altimeter-hpa to arc-altimeter-hpa.
+           move wind-dir-degrees to arc-wind-dir.
+           move rmk-slp-hpa to arc-slp-hpa.
+           move rmk-precip-amount to arc-precip-amount.
+           move rmk-pk-wind-dir to arc-peak-wind-dir.
+           move rmk-pk-wind-speed to arc-peak-wind-speed.
+           move rmk-temp-tenths-sign to arc-temp-tenths-sign.
+           move rmk-temp-tenths-value to arc-temp-tenths-value.
+           move rmk-dewpt-tenths-sign to arc-dewpt-tenths-sign.
+           move rmk-dewpt-tenths-value to arc-dewpt-tenths-value.
+           write archive-record from archive-detail-line.
+
+       465-write-audit-line.
+           move function current-date to ws-current-date-time.
+           move spaces to aud-timestamp.
+           move ws-run-yyyy to aud-timestamp(1:4).
+           move "-" to aud-timestamp(5:1).
+           move ws-run-mm to aud-timestamp(6:2).
+           move "-" to aud-timestamp(8:1).
+           move ws-run-dd to aud-timestamp(9:2).
+           move " " to aud-timestamp(11:1).
+           move ws-run-hh to aud-timestamp(12:2).
+           move ":" to aud-timestamp(14:1).
+           move ws-run-mn to aud-timestamp(15:2).
+           move ":" to aud-timestamp(17:1).
+           move ws-run-ss to aud-timestamp(18:2).
+           move ws-operator-id to aud-operator-id.
+           move station-id to aud-station-id.
+           if metar-is-valid
+               move "ACCEPTED" to aud-outcome
+               move spaces to aud-detail
+           else
+               move "REJECTED" to aud-outcome
+               move ws-reject-reason to aud-detail
+           end-if.
+           move metar-string to aud-raw-string.
+           write audit-log-record from audit-detail-line.
+
+       470-write-checkpoint.
+           move ws-line-number to cp-line-number.
+           move station-id to cp-station-id.
+           open output checkpoint-file.
+           write checkpoint-record from checkpoint-detail-line.
+           close checkpoint-file.
+
+       475-reset-checkpoint.
+           open output checkpoint-file.
+           close checkpoint-file.
+
+       500-write-page-header.
+           add 1 to ws-page-number.
+           move ws-run-mm to rh1-date(1:2).
+           move "/" to rh1-date(3:1).
+           move ws-run-dd to rh1-date(4:2).
+           move "/" to rh1-date(6:1).
+           move ws-run-yyyy to rh1-date(7:4).
+           move ws-run-hh to rh1-time(1:2).
+           move ":" to rh1-time(3:1).
+           move ws-run-mn to rh1-time(4:2).
+           move ":" to rh1-time(6:1).
+           move ws-run-ss to rh1-time(7:2).
+           move ws-page-number to rh1-page.
+           if ws-page-number > 1
+               write shift-log-record from spaces
+           end-if.
+           write shift-log-record from report-header-1.
+           write shift-log-record from spaces.
+           write shift-log-record from report-header-2.
+           move zero to ws-lines-on-page.
+
+       900-terminate.
+           perform 475-reset-checkpoint.
+           close metar-input-file.
+           close shift-log-file.
+           close exception-file.
+           if stnmast-is-available
+               close station-master-file
+           end-if.
+           close audit-log-file.
+           close sigwx-file.
+           close archive-file.
 
        end program metar-parser.
