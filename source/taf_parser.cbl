@@ -0,0 +1,430 @@
+       identification division.
+       program-id. taf-parser.
+
+       environment division.
+       input-output section.
+       file-control.
+           select taf-input-file assign to "TAFIN.DAT"
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  taf-input-file.
+       01  taf-input-record pic x(256).
+
+       working-storage section.
+       01 ws-eof-flag pic x value "N".
+           88 end-of-input value "Y".
+
+       01 taf-string pic x(256).
+
+       01 parsed-taf.
+           05 taf-type pic x(5).
+           05 taf-station-id pic x(4).
+           05 taf-issuance-time pic x(8).
+           05 taf-valid-period pic x(9).
+           05 base-wind-raw pic x(13).
+           05 base-wind-dir pic 9(3).
+           05 base-wind-variable pic x value space.
+               88 base-wind-is-variable value "Y".
+           05 base-wind-speed pic 9(3).
+           05 base-wind-gust-present pic x value space.
+               88 base-wind-has-gust value "Y".
+           05 base-wind-gust-speed pic 9(3).
+           05 base-wind-unit pic x(3).
+           05 base-visibility pic x(5).
+           05 base-weather pic x(7).
+           05 base-cloud-count pic 9 value zero.
+           05 base-clouds occurs 6 times.
+               10 bcl-amount pic x(3).
+               10 bcl-height pic 9(3).
+               10 bcl-type pic x(3).
+           05 change-group-count pic 9(2) value zero.
+           05 change-groups occurs 10 times.
+               10 cg-type pic x(11).
+               10 cg-period pic x(11).
+               10 cg-wind-raw pic x(13).
+               10 cg-wind-dir pic 9(3).
+               10 cg-wind-variable pic x value space.
+                   88 cg-wind-is-variable value "Y".
+               10 cg-wind-speed pic 9(3).
+               10 cg-wind-gust-present pic x value space.
+                   88 cg-wind-has-gust value "Y".
+               10 cg-wind-gust-speed pic 9(3).
+               10 cg-wind-unit pic x(3).
+               10 cg-visibility pic x(5).
+               10 cg-weather pic x(7).
+               10 cg-cloud-count pic 9 value zero.
+               10 cg-clouds occurs 4 times.
+                   15 ccl-amount pic x(3).
+                   15 ccl-height pic 9(3).
+                   15 ccl-type pic x(3).
+
+       01 ws-taf-length pic 9(3) value 256.
+       01 ws-unstring-ptr pic 9(3) value 1.
+       01 ws-token-count pic 9(2) value zero.
+       01 ws-token-idx pic 9(2).
+       01 ws-tok-len pic 9(2).
+       01 ws-tokens occurs 60 times pic x(13).
+
+       01 ws-wind-speed-len pic 9 value zero.
+       01 ws-wind-gust-len pic 9 value zero.
+       01 ws-wind-pos pic 9(2) value zero.
+
+       01 ws-taf-mode pic x value "B".
+           88 taf-mode-is-base value "B".
+           88 taf-mode-is-change value "C".
+       01 ws-cg-idx pic 9(2) value zero.
+       01 ws-cg-cloud-idx pic 9 value zero.
+       01 ws-seen-rmk-flag pic x value "N".
+           88 seen-rmk value "Y".
+       01 ws-change-group-start-flag pic x value "N".
+           88 is-change-group-start value "Y".
+
+       procedure division.
+
+       000-main.
+           display "TAF Parsing - batch run".
+           perform 100-initialize.
+           perform 200-process-one-taf until end-of-input.
+           perform 900-terminate.
+           stop run.
+
+       100-initialize.
+           open input taf-input-file.
+           perform 150-read-next-taf.
+
+       150-read-next-taf.
+           read taf-input-file into taf-string
+               at end set end-of-input to true
+           end-read.
+
+       200-process-one-taf.
+           perform 300-parse-taf.
+           perform 400-display-taf.
+           perform 150-read-next-taf.
+
+       300-parse-taf.
+           perform 305-tokenize-taf.
+           perform 310-assign-fixed-fields.
+           perform 330-classify-remaining-tokens.
+
+       305-tokenize-taf.
+           move 1 to ws-unstring-ptr.
+           move zero to ws-token-count.
+           perform until ws-unstring-ptr > ws-taf-length
+                   or ws-token-count >= 60
+               unstring taf-string delimited by all space
+                   into ws-tokens(ws-token-count + 1)
+                   with pointer ws-unstring-ptr
+               end-unstring
+               if ws-tokens(ws-token-count + 1) not = spaces
+                   add 1 to ws-token-count
+               end-if
+           end-perform.
+
+       310-assign-fixed-fields.
+           move spaces to taf-type taf-station-id taf-issuance-time.
+           move spaces to taf-valid-period.
+           if ws-token-count >= 1
+               move ws-tokens(1) to taf-type
+           end-if.
+           if ws-token-count >= 2
+               move ws-tokens(2) to taf-station-id
+           end-if.
+           if ws-token-count >= 3
+               move ws-tokens(3) to taf-issuance-time
+           end-if.
+           if ws-token-count >= 4
+               move ws-tokens(4) to taf-valid-period
+           end-if.
+
+       330-classify-remaining-tokens.
+           move spaces to base-wind-raw base-visibility base-weather.
+           move zero to base-cloud-count change-group-count.
+           move "B" to ws-taf-mode.
+           move "N" to ws-seen-rmk-flag.
+           move zero to ws-cg-idx.
+           perform varying ws-token-idx from 5 by 1
+                   until ws-token-idx > ws-token-count
+               if not seen-rmk
+                   perform 340-classify-one-token
+               end-if
+           end-perform.
+           perform 420-decode-base-wind.
+           perform varying ws-cg-idx from 1 by 1
+                   until ws-cg-idx > change-group-count
+               perform 720-decode-cg-wind
+           end-perform.
+
+       340-classify-one-token.
+           if ws-tokens(ws-token-idx) = "RMK"
+               set seen-rmk to true
+           else
+               perform 350-test-change-group-start
+               if is-change-group-start
+                   perform 360-start-change-group
+               else
+                   if taf-mode-is-base
+                       perform 500-classify-base-token
+                   else
+                       perform 700-classify-cg-token
+                   end-if
+               end-if
+           end-if.
+
+       350-test-change-group-start.
+           move "N" to ws-change-group-start-flag.
+           if ws-tokens(ws-token-idx) = "BECMG"
+              or ws-tokens(ws-token-idx) = "TEMPO"
+              or ws-tokens(ws-token-idx) = "PROB30"
+              or ws-tokens(ws-token-idx) = "PROB40"
+              or (ws-tokens(ws-token-idx)(1:2) = "FM"
+                  and ws-tokens(ws-token-idx)(3:6) is numeric)
+               move "Y" to ws-change-group-start-flag
+           end-if.
+
+       360-start-change-group.
+           if change-group-count < 10
+               add 1 to change-group-count
+               move change-group-count to ws-cg-idx
+               set taf-mode-is-change to true
+               move spaces to cg-type(ws-cg-idx) cg-period(ws-cg-idx)
+               move spaces to cg-wind-raw(ws-cg-idx)
+               move spaces to cg-visibility(ws-cg-idx)
+               move spaces to cg-weather(ws-cg-idx)
+               move zero to cg-cloud-count(ws-cg-idx)
+               if ws-tokens(ws-token-idx)(1:2) = "FM"
+                   move "FM" to cg-type(ws-cg-idx)
+                   move ws-tokens(ws-token-idx)(3:6)
+                       to cg-period(ws-cg-idx)
+               else
+                   move ws-tokens(ws-token-idx) to cg-type(ws-cg-idx)
+                   if ws-token-idx + 1 <= ws-token-count
+                      and ws-tokens(ws-token-idx + 1)(5:1) = "/"
+                       move ws-tokens(ws-token-idx + 1)
+                           to cg-period(ws-cg-idx)
+                       add 1 to ws-token-idx
+                   end-if
+               end-if
+           end-if.
+
+       500-classify-base-token.
+           move function length(function trim(ws-tokens(ws-token-idx)))
+               to ws-tok-len.
+           if base-wind-raw = spaces
+              and (ws-tokens(ws-token-idx)(1:3) = "VRB"
+               or (ws-tok-len >= 2 and ws-tokens(ws-token-idx)
+                   (ws-tok-len - 1:2) = "KT")
+               or (ws-tok-len >= 3 and ws-tokens(ws-token-idx)
+                   (ws-tok-len - 2:3) = "MPS"))
+               move ws-tokens(ws-token-idx) to base-wind-raw
+           else
+               if ws-tokens(ws-token-idx)(1:3) = "FEW"
+                  or ws-tokens(ws-token-idx)(1:3) = "SCT"
+                  or ws-tokens(ws-token-idx)(1:3) = "BKN"
+                  or ws-tokens(ws-token-idx)(1:3) = "OVC"
+                  or ws-tokens(ws-token-idx)(1:2) = "VV"
+                  or ws-tokens(ws-token-idx) = "SKC"
+                  or ws-tokens(ws-token-idx) = "NSC"
+                   if base-cloud-count < 6
+                       add 1 to base-cloud-count
+                       move ws-tokens(ws-token-idx)(1:3)
+                           to bcl-amount(base-cloud-count)
+                       if ws-tokens(ws-token-idx)(4:3) is numeric
+                           move ws-tokens(ws-token-idx)(4:3)
+                               to bcl-height(base-cloud-count)
+                       end-if
+                       move ws-tokens(ws-token-idx)(7:3)
+                           to bcl-type(base-cloud-count)
+                   end-if
+               else
+                   if ws-tokens(ws-token-idx)(1:4) is numeric
+                      or (ws-tok-len >= 2 and ws-tokens(ws-token-idx)
+                          (ws-tok-len - 1:2) = "SM")
+                       if base-visibility = spaces
+                           move ws-tokens(ws-token-idx)
+                               to base-visibility
+                       end-if
+                   else
+                       if base-weather = spaces
+                           move ws-tokens(ws-token-idx) to base-weather
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+       700-classify-cg-token.
+           move function length(function trim(ws-tokens(ws-token-idx)))
+               to ws-tok-len.
+           if cg-wind-raw(ws-cg-idx) = spaces
+              and (ws-tokens(ws-token-idx)(1:3) = "VRB"
+               or (ws-tok-len >= 2 and ws-tokens(ws-token-idx)
+                   (ws-tok-len - 1:2) = "KT")
+               or (ws-tok-len >= 3 and ws-tokens(ws-token-idx)
+                   (ws-tok-len - 2:3) = "MPS"))
+               move ws-tokens(ws-token-idx) to cg-wind-raw(ws-cg-idx)
+           else
+               if ws-tokens(ws-token-idx)(1:3) = "FEW"
+                  or ws-tokens(ws-token-idx)(1:3) = "SCT"
+                  or ws-tokens(ws-token-idx)(1:3) = "BKN"
+                  or ws-tokens(ws-token-idx)(1:3) = "OVC"
+                  or ws-tokens(ws-token-idx)(1:2) = "VV"
+                  or ws-tokens(ws-token-idx) = "SKC"
+                  or ws-tokens(ws-token-idx) = "NSC"
+                   if cg-cloud-count(ws-cg-idx) < 4
+                       add 1 to cg-cloud-count(ws-cg-idx)
+                       move cg-cloud-count(ws-cg-idx) to ws-cg-cloud-idx
+                       move ws-tokens(ws-token-idx)(1:3)
+                           to ccl-amount(ws-cg-idx, ws-cg-cloud-idx)
+                       if ws-tokens(ws-token-idx)(4:3) is numeric
+                           move ws-tokens(ws-token-idx)(4:3)
+                               to ccl-height(ws-cg-idx, ws-cg-cloud-idx)
+                       end-if
+                       move ws-tokens(ws-token-idx)(7:3)
+                           to ccl-type(ws-cg-idx, ws-cg-cloud-idx)
+                   end-if
+               else
+                   if ws-tokens(ws-token-idx)(1:4) is numeric
+                      or (ws-tok-len >= 2 and ws-tokens(ws-token-idx)
+                          (ws-tok-len - 1:2) = "SM")
+                       if cg-visibility(ws-cg-idx) = spaces
+                           move ws-tokens(ws-token-idx)
+                               to cg-visibility(ws-cg-idx)
+                       end-if
+                   else
+                       if cg-weather(ws-cg-idx) = spaces
+                           move ws-tokens(ws-token-idx)
+                               to cg-weather(ws-cg-idx)
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+       420-decode-base-wind.
+           move zero to base-wind-dir base-wind-speed
+               base-wind-gust-speed.
+           move space to base-wind-variable base-wind-gust-present.
+           move spaces to base-wind-unit.
+           move zero to ws-wind-speed-len ws-wind-gust-len.
+           if base-wind-raw(1:3) = "VRB"
+               set base-wind-is-variable to true
+           else
+               if base-wind-raw(1:3) is numeric
+                   move base-wind-raw(1:3) to base-wind-dir
+               end-if
+           end-if.
+           if base-wind-raw(4:3) is numeric
+               move 3 to ws-wind-speed-len
+               move base-wind-raw(4:3) to base-wind-speed
+           else
+               if base-wind-raw(4:2) is numeric
+                   move 2 to ws-wind-speed-len
+                   move base-wind-raw(4:2) to base-wind-speed
+               end-if
+           end-if.
+           compute ws-wind-pos = 4 + ws-wind-speed-len.
+           if base-wind-raw(ws-wind-pos:1) = "G"
+               set base-wind-has-gust to true
+               if base-wind-raw(ws-wind-pos + 1:3) is numeric
+                   move 3 to ws-wind-gust-len
+                   move base-wind-raw(ws-wind-pos + 1:3)
+                       to base-wind-gust-speed
+               else
+                   if base-wind-raw(ws-wind-pos + 1:2) is numeric
+                       move 2 to ws-wind-gust-len
+                       move base-wind-raw(ws-wind-pos + 1:2)
+                           to base-wind-gust-speed
+                   end-if
+               end-if
+               compute ws-wind-pos =
+                   ws-wind-pos + 1 + ws-wind-gust-len
+           end-if.
+           move base-wind-raw(ws-wind-pos:3) to base-wind-unit.
+
+       720-decode-cg-wind.
+           move zero to cg-wind-dir(ws-cg-idx) cg-wind-speed(ws-cg-idx).
+           move zero to cg-wind-gust-speed(ws-cg-idx).
+           move space to cg-wind-variable(ws-cg-idx).
+           move space to cg-wind-gust-present(ws-cg-idx).
+           move spaces to cg-wind-unit(ws-cg-idx).
+           move zero to ws-wind-speed-len ws-wind-gust-len.
+           if cg-wind-raw(ws-cg-idx)(1:3) = "VRB"
+               set cg-wind-is-variable(ws-cg-idx) to true
+           else
+               if cg-wind-raw(ws-cg-idx)(1:3) is numeric
+                   move cg-wind-raw(ws-cg-idx)(1:3)
+                       to cg-wind-dir(ws-cg-idx)
+               end-if
+           end-if.
+           if cg-wind-raw(ws-cg-idx)(4:3) is numeric
+               move 3 to ws-wind-speed-len
+               move cg-wind-raw(ws-cg-idx)(4:3)
+                   to cg-wind-speed(ws-cg-idx)
+           else
+               if cg-wind-raw(ws-cg-idx)(4:2) is numeric
+                   move 2 to ws-wind-speed-len
+                   move cg-wind-raw(ws-cg-idx)(4:2)
+                       to cg-wind-speed(ws-cg-idx)
+               end-if
+           end-if.
+           compute ws-wind-pos = 4 + ws-wind-speed-len.
+           if cg-wind-raw(ws-cg-idx)(ws-wind-pos:1) = "G"
+               set cg-wind-has-gust(ws-cg-idx) to true
+               if cg-wind-raw(ws-cg-idx)(ws-wind-pos + 1:3)
+                  is numeric
+                   move 3 to ws-wind-gust-len
+                   move cg-wind-raw(ws-cg-idx)(ws-wind-pos + 1:3)
+                       to cg-wind-gust-speed(ws-cg-idx)
+               else
+                   if cg-wind-raw(ws-cg-idx)(ws-wind-pos + 1:2)
+                      is numeric
+                       move 2 to ws-wind-gust-len
+                       move cg-wind-raw(ws-cg-idx)(ws-wind-pos + 1:2)
+                           to cg-wind-gust-speed(ws-cg-idx)
+                   end-if
+               end-if
+               compute ws-wind-pos =
+                   ws-wind-pos + 1 + ws-wind-gust-len
+           end-if.
+           move cg-wind-raw(ws-cg-idx)(ws-wind-pos:3)
+               to cg-wind-unit(ws-cg-idx).
+
+       400-display-taf.
+           display 'TAF Type: ' taf-type.
+           display 'Station ID: ' taf-station-id.
+           display 'Issuance Time: ' taf-issuance-time.
+           display 'Valid Period: ' taf-valid-period.
+           display 'Base Wind (raw): ' base-wind-raw.
+           display 'Base Wind Speed: ' base-wind-speed ' '
+               base-wind-unit.
+           display 'Base Visibility: ' base-visibility.
+           display 'Base Weather: ' base-weather.
+           perform varying ws-token-idx from 1 by 1
+                   until ws-token-idx > base-cloud-count
+               display 'Base Cloud Layer ' ws-token-idx ': '
+                   bcl-amount(ws-token-idx) ' '
+                   bcl-height(ws-token-idx) ' '
+                   bcl-type(ws-token-idx)
+           end-perform.
+           perform varying ws-cg-idx from 1 by 1
+                   until ws-cg-idx > change-group-count
+               perform 450-display-change-group
+           end-perform.
+
+       450-display-change-group.
+           display 'Change Group ' ws-cg-idx ' Type: '
+               cg-type(ws-cg-idx).
+           display 'Change Group ' ws-cg-idx ' Period: '
+               cg-period(ws-cg-idx).
+           display 'Change Group ' ws-cg-idx ' Wind: '
+               cg-wind-speed(ws-cg-idx) ' ' cg-wind-unit(ws-cg-idx).
+           display 'Change Group ' ws-cg-idx ' Visibility: '
+               cg-visibility(ws-cg-idx).
+           display 'Change Group ' ws-cg-idx ' Weather: '
+               cg-weather(ws-cg-idx).
+
+       900-terminate.
+           close taf-input-file.
+
+       end program taf-parser.
